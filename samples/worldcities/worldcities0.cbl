@@ -70,20 +70,137 @@ file-control.
         file status is city-file-status
         organization is line sequential.
 
+    select filtered-city-file
+        assign to filtered-city-file-name
+        file status is filtered-city-file-status
+        organization is line sequential.
+
+    select restart-file
+        assign to restart-file-name
+        file status is restart-file-status
+        organization is line sequential.
+
+    select rejects-file
+        assign to rejects-file-name
+        file status is rejects-file-status
+        organization is line sequential.
+
+    select optional admin1-file
+        assign to admin1-file-name
+        file status is admin1-file-status
+        organization is line sequential.
+
 data division.
 file section.
 fd  city-file.
 copy "copy/city-record.cpy".
 
+fd  filtered-city-file.
+01  filtered-city-record  pic x(6000).
+
+fd  rejects-file.
+01  reject-record  pic x(6000).
+
+fd  admin1-file.
+01  admin1-record  pic x(500).
+
+fd  restart-file.
+01  restart-record.
+    03  restart-input-count  pic 9(7).
+    03  filler               pic x value space.
+    03  restart-geonameid    pic 9(9).
+
 working-storage section.
 01  city-file-name     pic x(64) value spaces.
 01  city-file-status   pic x(2).
     88 success  value "00".
     88 eof      value "10".
 
+01  filtered-city-file-name    pic x(64) value spaces.
+01  filtered-city-file-status  pic x(2).
+    88 filtered-success  value "00".
+
+01  restart-file-name    pic x(64) value spaces.
+01  restart-file-status  pic x(2).
+    88 restart-success  value "00".
+
+01  restart-option  pic x value space.
+    88 resume-from-restart  value 'Y' 'y'.
+
+01  resume-input-count  pic 9(7) value zero.
+01  resume-geonameid    pic 9(9) value zero.
+01  last-discarded-geonameid  pic 9(9) value zero.
+
+01  rejects-file-name    pic x(64) value spaces.
+01  rejects-file-status  pic x(2).
+    88 rejects-success  value "00".
+
+01  row-validation-switch  pic x value 'N'.
+    88 row-accepted  value 'N'.
+    88 row-rejected  value 'Y'.
+
+01  reject-reason       pic x(40) value spaces.
+01  previous-geonameid  pic 9(9) value zero.
+01  reject-count        pic 9(7) value zero.
+
+01  admin1-file-name    pic x(64) value spaces.
+01  admin1-file-status  pic x(2).
+    88 admin1-success    value "00".
+    88 admin1-eof        value "10".
+    88 admin1-not-found  value "05".
+
+01  admin1-columns.
+    03  admin1-column-code  pic x(10).
+    03  admin1-column-name  pic x(100).
+
+01  admin1-lengths.
+    03  admin1-column-name-length  pic 9(3).
+
+01  admin1name  pic x(100) value spaces.
+
+01  admin1-max  pic 9(4) value zero.
+01  admin1-table.
+    03  admin1-entry occurs 1 to 4000 times
+                      depending on admin1-max
+                      indexed by admin1-idx.
+        05  ae-admin1-key   pic x(10).
+        05  ae-admin1-name  pic x(100).
+
+01  admin1-lookup-key  pic x(10) value spaces.
+
+01  since-date  pic x(10) value spaces.
+
+01  population-bands.
+    03  pb-under-1k      pic 9(7) value zero.
+    03  pb-1k-to-10k     pic 9(7) value zero.
+    03  pb-10k-to-100k   pic 9(7) value zero.
+    03  pb-100k-to-1m    pic 9(7) value zero.
+    03  pb-1m-and-over   pic 9(7) value zero.
+
+01  class-list                pic x(9) value spaces.
+01  minimum-population-param  pic x(9) value spaces.
+01  minimum-population        pic 9(9) value zero.
+
+01  row-switch  pic x value 'N'.
+    88 row-selected      value 'Y'.
+    88 row-not-selected  value 'N'.
+
+01  country-max  pic 9(4) value zero.
+01  country-table.
+    03  country-entry occurs 1 to 300 times
+                       depending on country-max
+                       indexed by country-idx.
+        05  ce-country-code  pic x(2).
+        05  ce-place-count   pic 9(7).
+        05  ce-population    pic 9(12).
+
 01  input-count  pic 9(7) value zero.
 01  city-count   pic 9(7) value zero.
 
+01  filtered-output-fields.
+    03  latitude-edit   pic ----9.999999.
+    03  longitude-edit  pic -----9.999999.
+
 01  city-columns.
     03  geonameid        pic 9(9).
     03  name             pic x(200).
@@ -127,6 +244,7 @@ working-storage section.
 01  elapsed-seconds         pic 9(5)v99.
 01  display-elapsed-seconds pic zz,zz9.99.
 01  display-count           pic z,zzz,zz9.
+01  display-population      pic z,zzz,zzz,zz9.
 
 01  cdx             pic 9999.
 01  bdx             pic 999.
@@ -160,27 +278,100 @@ working-storage section.
 01  newline  pic x value x'0A'.
 01  tab      pic x value x'09'.
 
-procedure division chaining city-file-name.
+procedure division chaining city-file-name filtered-city-file-name
+    class-list minimum-population-param restart-file-name restart-option
+    rejects-file-name admin1-file-name since-date.
 declaratives.
     io-error section.
         use after error procedure on city-file.
     error-routine.
-        if not success and not eof 
+        if not success and not eof
             display
                 'File error with file status '
                 with no advancing
             end-display
             display city-file-status end-display
+            perform write-restart-checkpoint
+            move 1 to return-code
+            stop run
+        end-if.
+
+    filtered-io-error section.
+        use after error procedure on filtered-city-file.
+    filtered-error-routine.
+        if not filtered-success
+            display
+                'File error with filtered-city-file status '
+                with no advancing
+            end-display
+            display filtered-city-file-status end-display
+            move 1 to return-code
+            stop run
+        end-if.
+
+    rejects-io-error section.
+        use after error procedure on rejects-file.
+    rejects-error-routine.
+        if not rejects-success
+            display
+                'File error with rejects-file status '
+                with no advancing
+            end-display
+            display rejects-file-status end-display
+            move 1 to return-code
+            stop run
+        end-if.
+
+    admin1-io-error section.
+        use after error procedure on admin1-file.
+    admin1-error-routine.
+        if not admin1-success
+        and not admin1-eof
+        and not admin1-not-found
+            display
+                'File error with admin1-file status '
+                with no advancing
+            end-display
+            display admin1-file-status end-display
+            move 1 to return-code
             stop run
         end-if.
 end declaratives.
 start-worldcities0.
     display newline 'starting worldcities0' newline end-display
 
+*>  ==============================================================
+*>  procedure division chaining copies a command-line argument into
+*>  its receiving item the way an alphanumeric MOVE would (left-
+*>  justified, space-filled on the right) even when the receiving
+*>  item's picture is numeric -- it does not right-justify/zero-fill
+*>  the way a numeric MOVE does. minimum-population-param is
+*>  therefore chained in as alphanumeric and converted here with
+*>  NUMVAL into the numeric minimum-population item the rest of
+*>  this program actually compares against.
+*>  ==============================================================
+    if minimum-population-param = spaces
+        move zero to minimum-population
+    else
+        move numval(minimum-population-param) to minimum-population
+    end-if
+
     display 'reading ' city-file-name newline end-display
+    display 'writing ' filtered-city-file-name newline end-display
+    display 'rejects going to ' rejects-file-name newline end-display
     display 'selecting featureclass P : city, village,...' end-display
 
     open input city-file
+    open output filtered-city-file
+    open output rejects-file
+
+*>  ==============================================================
+*>  admin1-file-name chains in the path to a geonames
+*>  admin1CodesASCII-style reference file (countrycode.admin1code,
+*>  name, ascii name, geonameid, tab-delimited); spaces means no
+*>  lookup file was supplied, so admin1code is left unresolved.
+*>  ==============================================================
+    perform load-admin1-table
 
     accept current-time from time end-accept
     compute start-seconds =
@@ -192,6 +383,16 @@ start-worldcities0.
 
     read city-file end-read
 
+*>  ==============================================================
+*>  restart-option chains in 'Y' when this run should pick up
+*>  where a previous run's checkpoint left off, rather than
+*>  reprocessing city-file from the beginning.
+*>  ==============================================================
+    if resume-from-restart
+        perform read-restart-checkpoint
+        perform skip-to-restart-point
+    end-if
+
     perform until eof
         add 1 to input-count end-add
 
@@ -270,20 +471,47 @@ start-worldcities0.
 >>D            display ' ' end-display
 >>D        end-if
 
-        if featureclass = 'P'
-*>          ==========================================================
-*>          what's this? see //www.geonames.org/export/codes.html
-*>              A : country, state, region,...
-*>              H : stream, lake, ...
-*>              L : parks,area, ...
-*>              P : city, village,...
-*>              R : road, railroad 
-*>              S : spot, building, farm
-*>              T : mountain,hill,rock,... 
-*>              U : undersea
-*>              V : forest,heath,...
-*>          ==========================================================
-            add 1 to city-count end-add
+*>      ==============================================================
+*>      what's this? see //www.geonames.org/export/codes.html
+*>          A : country, state, region,...
+*>          H : stream, lake, ...
+*>          L : parks,area, ...
+*>          P : city, village,...
+*>          R : road, railroad
+*>          S : spot, building, farm
+*>          T : mountain,hill,rock,...
+*>          U : undersea
+*>          V : forest,heath,...
+*>
+*>      class-list chains in the subset of the codes above a run
+*>      should keep (spaces defaults to 'P' only, matching the
+*>      original hardcoded behaviour); minimum-population chains in
+*>      an additional floor on the population column (zero means no
+*>      population floor).
+*>      ==============================================================
+*>      ==============================================================
+*>      since-date chains in an incremental/delta-mode cutoff: spaces
+*>      means a full run as before, otherwise any row whose
+*>      modificationdate is older than since-date is skipped outright
+*>      (not even validated), so a daily job only has to process the
+*>      rows geonames actually touched since the last run.
+*>      ==============================================================
+        if since-date = spaces or modificationdate not < since-date
+            perform validate-row
+
+            if row-rejected
+                perform write-reject-record
+            else
+                perform determine-row-selected
+
+                if row-selected
+                    add 1 to city-count end-add
+                    perform resolve-admin1-name
+                    perform write-filtered-record
+                    perform accumulate-country-summary
+                    perform accumulate-population-band
+                end-if
+            end-if
         end-if
 
         read city-file end-read
@@ -301,13 +529,21 @@ start-worldcities0.
     end-compute
 
     close city-file
+    close filtered-city-file
+    close rejects-file
 
     move city-count to display-count
-    display display-count ' cities' end-display
+    display display-count ' selected rows' end-display
 
     move input-count to display-count
     display display-count ' input records' end-display
 
+    move reject-count to display-count
+    display display-count ' rejected records' end-display
+
+    perform display-country-summary
+    perform display-population-bands
+
     compute elapsed-seconds = end-seconds - start-seconds end-compute
     move elapsed-seconds to display-elapsed-seconds
     display display-elapsed-seconds ' elapsed seconds' end-display
@@ -321,5 +557,407 @@ start-worldcities0.
 
     stop run
     .
+*> ================================================================
+*>  load-admin1-table
+*>
+*>  optionally load a geonames admin1CodesASCII-style reference
+*>  file into admin1-table, keyed on countrycode.admin1code, so
+*>  resolve-admin1-name can turn raw admin1 codes into real
+*>  state/province names. admin1-file-name left as spaces means
+*>  no reference file was supplied for this run.
+*> ================================================================
+load-admin1-table.
+    if admin1-file-name not = spaces
+        open input admin1-file
+
+        read admin1-file end-read
+
+        perform until admin1-eof
+            if admin1-max < 4000
+                initialize admin1-columns
+                unstring admin1-record delimited by tab into
+                    admin1-column-code
+                    admin1-column-name count in admin1-column-name-length
+                end-unstring
+
+                add 1 to admin1-max end-add
+                set admin1-idx to admin1-max
+                move admin1-column-code to ae-admin1-key(admin1-idx)
+                move admin1-column-name(1:admin1-column-name-length)
+                    to ae-admin1-name(admin1-idx)
+            end-if
+
+            read admin1-file end-read
+        end-perform
+
+        close admin1-file
+    end-if
+    .
+*> ================================================================
+*>  resolve-admin1-name
+*>
+*>  look up the current row's countrycode.admin1code in
+*>  admin1-table and, if found, move the matching name into
+*>  admin1name; otherwise leave admin1name blank.
+*> ================================================================
+resolve-admin1-name.
+    move spaces to admin1name
+
+    if admin1-max > zero
+        move spaces to admin1-lookup-key
+        string
+            countrycode                     delimited by size
+            '.'                              delimited by size
+            admin1code(1:admin1code-length) delimited by size
+            into admin1-lookup-key
+        end-string
+
+        set admin1-idx to 1
+        perform find-admin1-entry
+            until admin1-idx > admin1-max
+            or ae-admin1-key(admin1-idx) = admin1-lookup-key
+
+        if admin1-idx <= admin1-max
+            move ae-admin1-name(admin1-idx) to admin1name
+        end-if
+    end-if
+    .
+find-admin1-entry.
+    set admin1-idx up by 1
+    .
+*> ================================================================
+*>  validate-row
+*>
+*>  check the columns just unstrung from the current city-record
+*>  for the things the geonames feed has been known to get wrong:
+*>  latitude outside -90..90, longitude outside -180..180, and a
+*>  geonameid repeated from the immediately preceding row. (the
+*>  feed is delivered sorted ascending by geonameid, so an
+*>  adjacent-key compare is enough to catch duplicates without
+*>  building a table of every geonameid seen in the run.)
+*> ================================================================
+validate-row.
+    set row-accepted to true
+    move spaces to reject-reason
+
+    evaluate true
+        when latitude < -90 or latitude > 90
+            set row-rejected to true
+            move 'latitude out of range' to reject-reason
+        when longitude < -180 or longitude > 180
+            set row-rejected to true
+            move 'longitude out of range' to reject-reason
+        when geonameid = previous-geonameid and input-count > 1
+            set row-rejected to true
+            move 'duplicate geonameid' to reject-reason
+    end-evaluate
+
+    move geonameid to previous-geonameid
+    .
+*> ================================================================
+*>  write-reject-record
+*>
+*>  write the current row to rejects-file along with the reason it
+*>  failed validation, instead of letting it flow silently into
+*>  city-count like every other row.
+*> ================================================================
+write-reject-record.
+    add 1 to reject-count end-add
+
+    move spaces    to reject-record
+    move latitude  to latitude-edit
+    move longitude to longitude-edit
+
+    string
+        geonameid            delimited by size
+        tab                  delimited by size
+        trim(reject-reason)  delimited by size
+        tab                  delimited by size
+        name(1:name-length)  delimited by size
+        tab                  delimited by size
+        trim(latitude-edit)  delimited by size
+        tab                  delimited by size
+        trim(longitude-edit) delimited by size
+        tab                  delimited by size
+        countrycode          delimited by size
+        into reject-record
+    end-string
+
+    write reject-record
+    .
+*> ================================================================
+*>  determine-row-selected
+*>
+*>  decide whether the current city-columns row matches this run's
+*>  feature-class / minimum-population selection and set row-switch
+*>  accordingly.
+*> ================================================================
+determine-row-selected.
+    set row-not-selected to true
+
+    evaluate true
+        when class-list = spaces and featureclass = 'P'
+            set row-selected to true
+        when class-list not = spaces
+         and ((class-list(1:1) not = space and featureclass = class-list(1:1))
+          or  (class-list(2:1) not = space and featureclass = class-list(2:1))
+          or  (class-list(3:1) not = space and featureclass = class-list(3:1))
+          or  (class-list(4:1) not = space and featureclass = class-list(4:1))
+          or  (class-list(5:1) not = space and featureclass = class-list(5:1))
+          or  (class-list(6:1) not = space and featureclass = class-list(6:1))
+          or  (class-list(7:1) not = space and featureclass = class-list(7:1))
+          or  (class-list(8:1) not = space and featureclass = class-list(8:1))
+          or  (class-list(9:1) not = space and featureclass = class-list(9:1)))
+            set row-selected to true
+    end-evaluate
+
+    if row-selected
+    and minimum-population > zero
+    and population < minimum-population
+        set row-not-selected to true
+    end-if
+    .
+*> ================================================================
+*>  accumulate-country-summary
+*>
+*>  keep a running per-countrycode tally of selected-row counts and
+*>  total population in country-table, growing the table as new
+*>  country codes are first seen.
+*> ================================================================
+accumulate-country-summary.
+    set country-idx to 1
+    perform find-country-entry
+        until country-idx > country-max
+        or ce-country-code(country-idx) = countrycode
+
+    if country-idx > country-max
+        if country-max < 300
+            add 1 to country-max
+            set country-idx to country-max
+            move countrycode to ce-country-code(country-idx)
+            move zero to ce-place-count(country-idx)
+            move zero to ce-population(country-idx)
+        end-if
+    end-if
+
+    if country-idx <= country-max
+        add 1 to ce-place-count(country-idx)
+        add population to ce-population(country-idx)
+    end-if
+    .
+find-country-entry.
+    set country-idx up by 1
+    .
+*> ================================================================
+*>  display-country-summary
+*>
+*>  sort the accumulated country-table by countrycode and print it
+*>  as a small report next to the existing run totals.
+*> ================================================================
+display-country-summary.
+    if country-max > zero
+        sort country-entry ascending key ce-country-code
+
+        display space end-display
+        display 'country  places      population' end-display
+        display '-------  ----------  --------------' end-display
+
+        set country-idx to 1
+        perform display-country-entry
+            until country-idx > country-max
+    end-if
+    .
+display-country-entry.
+    move ce-place-count(country-idx) to display-count
+    display
+        ce-country-code(country-idx) '       '
+        display-count
+        with no advancing
+    end-display
+    move ce-population(country-idx) to display-population
+    display '  ' display-population end-display
+    set country-idx up by 1
+    .
+*> ================================================================
+*>  accumulate-population-band
+*>
+*>  tally the current (selected) row's population column into the
+*>  0-999 / 1,000-9,999 / 10,000-99,999 / 100,000-999,999 /
+*>  1,000,000-and-over bands, so display-population-bands can show
+*>  the size distribution of places in the feed without exporting
+*>  anywhere else.
+*> ================================================================
+accumulate-population-band.
+    evaluate true
+        when population < 1000
+            add 1 to pb-under-1k end-add
+        when population < 10000
+            add 1 to pb-1k-to-10k end-add
+        when population < 100000
+            add 1 to pb-10k-to-100k end-add
+        when population < 1000000
+            add 1 to pb-100k-to-1m end-add
+        when other
+            add 1 to pb-1m-and-over end-add
+    end-evaluate
+    .
+*> ================================================================
+*>  display-population-bands
+*>
+*>  print the population-banding histogram accumulated by
+*>  accumulate-population-band next to the existing run totals.
+*> ================================================================
+display-population-bands.
+    display space end-display
+    display 'population band        places' end-display
+    display '----------------------  ----------' end-display
+
+    move pb-under-1k to display-count
+    display '0 - 999                 ' display-count end-display
+
+    move pb-1k-to-10k to display-count
+    display '1,000 - 9,999           ' display-count end-display
+
+    move pb-10k-to-100k to display-count
+    display '10,000 - 99,999         ' display-count end-display
+
+    move pb-100k-to-1m to display-count
+    display '100,000 - 999,999       ' display-count end-display
+
+    move pb-1m-and-over to display-count
+    display '1,000,000 and over      ' display-count end-display
+    .
+*> ================================================================
+*>  write-filtered-record
+*>
+*>  re-delimit city-columns back into a tab-separated record and
+*>  write it to filtered-city-file, so the rows matching the run's
+*>  selection criteria land on disk as a reusable extract.
+*> ================================================================
+write-filtered-record.
+    move spaces    to filtered-city-record
+    move latitude  to latitude-edit
+    move longitude to longitude-edit
+
+    string
+        geonameid                          delimited by size
+        tab                                delimited by size
+        name(1:name-length)                delimited by size
+        tab                                delimited by size
+        asciiname(1:asciiname-length)      delimited by size
+        tab                                delimited by size
+        alternatenames(1:alternatenames-length) delimited by size
+        tab                                delimited by size
+        trim(latitude-edit)                delimited by size
+        tab                                delimited by size
+        trim(longitude-edit)               delimited by size
+        tab                                delimited by size
+        featureclass                       delimited by size
+        tab                                delimited by size
+        trim(featurecode)                  delimited by size
+        tab                                delimited by size
+        countrycode                        delimited by size
+        tab                                delimited by size
+        cc2(1:cc2-length)                  delimited by size
+        tab                                delimited by size
+        admin1code(1:admin1code-length)    delimited by size
+        tab                                delimited by size
+        trim(admin1name)                   delimited by size
+        tab                                delimited by size
+        admin2code(1:admin2code-length)    delimited by size
+        tab                                delimited by size
+        admin3code(1:admin3code-length)    delimited by size
+        tab                                delimited by size
+        admin4code(1:admin4code-length)    delimited by size
+        tab                                delimited by size
+        population                         delimited by size
+        tab                                delimited by size
+        elevation                          delimited by size
+        tab                                delimited by size
+        dem                                delimited by size
+        tab                                delimited by size
+        timezone(1:timezone-length)        delimited by size
+        tab                                delimited by size
+        modificationdate                   delimited by size
+        into filtered-city-record
+    end-string
+
+    write filtered-city-record
+    .
+*> ================================================================
+*>  read-restart-checkpoint
+*>
+*>  load the input-count and last-read geonameid recorded by a
+*>  previous run's checkpoint, so skip-to-restart-point knows how
+*>  many city-file records to discard before real processing
+*>  resumes, and can confirm it landed back on the same row.
+*> ================================================================
+read-restart-checkpoint.
+    move zero to resume-input-count
+    move zero to resume-geonameid
+
+    open input restart-file
+    if restart-success
+        read restart-file
+            at end
+                continue
+            not at end
+                move restart-input-count to resume-input-count
+                move restart-geonameid   to resume-geonameid
+        end-read
+        close restart-file
+    end-if
+    .
+*> ================================================================
+*>  skip-to-restart-point
+*>
+*>  discard city-file records already accounted for by a previous
+*>  run, so this run's perform-until-eof loop starts on the first
+*>  record after the last checkpoint; then confirm the last
+*>  discarded record's geonameid still matches what the checkpoint
+*>  saw, since a resume is only safe if city-file hasn't shifted
+*>  underneath it.
+*> ================================================================
+skip-to-restart-point.
+    perform discard-one-record
+        until eof
+        or input-count >= resume-input-count
+
+    if resume-geonameid > zero
+        if last-discarded-geonameid not = resume-geonameid
+            display
+                'Restart checkpoint mismatch: expected geonameid '
+                with no advancing
+            end-display
+            display
+                resume-geonameid ' but found ' last-discarded-geonameid
+            end-display
+            move 1 to return-code
+            stop run
+        end-if
+    end-if
+    .
+discard-one-record.
+    unstring city-record delimited by tab into geonameid
+    end-unstring
+    move geonameid to last-discarded-geonameid
+
+    add 1 to input-count end-add
+    read city-file end-read
+    .
+*> ================================================================
+*>  write-restart-checkpoint
+*>
+*>  snapshot input-count and the last-read geonameid to
+*>  restart-file so a future run can resume here instead of
+*>  reprocessing city-file from the beginning.
+*> ================================================================
+write-restart-checkpoint.
+    open output restart-file
+    move input-count to restart-input-count
+    move geonameid   to restart-geonameid
+    write restart-record
+    close restart-file
+    .
 end program worldcities0.
 
