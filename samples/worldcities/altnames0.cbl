@@ -0,0 +1,336 @@
+        >> SOURCE FORMAT IS FREE
+identification division.
+program-id. altnames0.
+*>
+*>  Copyright (C) 2014 Steve Williams <stevewilliams38@gmail.com>
+*>
+*>  This program is free software; you can redistribute it and/or
+*>  modify it under the terms of the GNU General Public License as
+*>  published by the Free Software Foundation; either version 2,
+*>  or (at your option) any later version.
+*>
+*>  This program is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+*>  GNU General Public License for more details.
+*>
+*>  You should have received a copy of the GNU General Public
+*>  License along with this software; see the file COPYING.
+*>  If not, write to the Free Software Foundation, Inc.,
+*>  59 Temple Place, Suite 330, Boston, MA 02111-1307 USA
+
+*> =====================================================================
+*> altnames0 is worldcities0's companion second pass: it loads a
+*> city-file extract into a table keyed on geonameid, then streams
+*> geonames' separate alternateNamesV2 file past that table counting,
+*> per city, how many name variants exist in a target language and
+*> which one (if any) is flagged as the preferred name. The result is
+*> a report keyed on geonameid next to the name/asciiname columns
+*> worldcities0 already carries, so the localization team can see
+*> which cities in the extract are still missing a translation.
+*>
+*> alternateNamesV2.txt columns (tab-delimited), per geonames' export
+*> documentation:
+*>     alternatenameid, geonameid, isolanguage, alternate name,
+*>     ispreferredname, isshortname, iscolloquial, ishistoric,
+*>     from, to
+*> =====================================================================
+
+environment division.
+configuration section.
+repository. function all intrinsic.
+input-output section.
+file-control.
+    select city-file
+        assign to city-file-name
+        file status is city-file-status
+        organization is line sequential.
+
+    select altnames-file
+        assign to altnames-file-name
+        file status is altnames-file-status
+        organization is line sequential.
+
+data division.
+file section.
+fd  city-file.
+copy "copy/city-record.cpy".
+
+fd  altnames-file.
+01  altname-record  pic x(2000).
+
+working-storage section.
+01  city-file-name     pic x(64) value spaces.
+01  city-file-status   pic x(2).
+    88 success  value "00".
+    88 eof      value "10".
+
+01  altnames-file-name    pic x(64) value spaces.
+01  altnames-file-status  pic x(2).
+    88 altnames-success  value "00".
+    88 altnames-eof      value "10".
+
+01  language-code  pic x(7) value spaces.
+
+01  input-count      pic 9(7) value zero.
+01  altname-count    pic 9(7) value zero.
+01  matched-count    pic 9(7) value zero.
+
+01  city-columns.
+    03  geonameid        pic 9(9).
+    03  name             pic x(200).
+    03  asciiname        pic x(200).
+    03  alternatenames   pic x(5000).
+    03  latitude         pic s9(3)v9(6).
+    03  longitude        pic s9(3)v9(6).
+    03  featureclass     pic x.
+    03  featurecode      pic x(10).
+    03  countrycode      pic x(2).
+    03  cc2              pic x(60).
+    03  admin1code       pic x(60).
+    03  admin2code       pic x(80).
+    03  admin3code       pic x(20).
+    03  admin4code       pic x(20).
+    03  population       pic 9(9).
+    03  elevation        pic 9(5).
+    03  dem              pic 9(5).
+    03  timezone         pic x(40).
+    03  modificationdate pic x(10).
+
+01  city-lengths.
+    03  name-length            pic 9(3).
+    03  asciiname-length       pic 9(3).
+    03  alternatenames-length  pic 9(4).
+    03  cc2-length             pic 9(2).
+    03  admin1code-length      pic 9(2).
+    03  admin2code-length      pic 9(2).
+    03  admin3code-length      pic 9(2).
+    03  admin4code-length      pic 9(2).
+    03  timezone-length        pic 9(2).
+
+01  altname-columns.
+    03  an-alternatenameid  pic 9(9).
+    03  an-geonameid        pic 9(9).
+    03  an-isolanguage      pic x(7).
+    03  an-altname          pic x(400).
+    03  an-ispreferred      pic x.
+    03  an-isshort          pic x.
+    03  an-iscolloquial     pic x.
+    03  an-ishistoric       pic x.
+    03  an-fromdate         pic x(10).
+    03  an-todate           pic x(10).
+
+01  altname-lengths.
+    03  an-altname-length  pic 9(3).
+
+*>  one row per geonameid from city-file, holding just enough to
+*>  report against: a cap of 50,000 keeps this a simple linear-search
+*>  table like the country and admin1 lookups elsewhere in this
+*>  program's family, which is plenty for a single-country or
+*>  single-region extract but not for a full planet-wide run.
+01  city-max  pic 9(5) value zero.
+01  city-table.
+    03  city-entry occurs 1 to 50000 times
+                    depending on city-max
+                    indexed by city-idx.
+        05  ce-geonameid       pic 9(9).
+        05  ce-name            pic x(200).
+        05  ce-asciiname       pic x(200).
+        05  ce-variant-count   pic 9(5).
+        05  ce-preferred-name  pic x(400).
+
+01  display-count  pic z,zzz,zz9.
+
+01  newline  pic x value x'0A'.
+01  tab      pic x value x'09'.
+
+procedure division chaining city-file-name altnames-file-name
+    language-code.
+declaratives.
+    io-error section.
+        use after error procedure on city-file.
+    error-routine.
+        if not success and not eof
+            display
+                'File error with file status '
+                with no advancing
+            end-display
+            display city-file-status end-display
+            stop run
+        end-if.
+
+    altnames-io-error section.
+        use after error procedure on altnames-file.
+    altnames-error-routine.
+        if not altnames-success and not altnames-eof
+            display
+                'File error with altnames-file status '
+                with no advancing
+            end-display
+            display altnames-file-status end-display
+            stop run
+        end-if.
+end declaratives.
+start-altnames0.
+    display newline 'starting altnames0' newline end-display
+
+    display 'reading cities from ' city-file-name newline end-display
+    display 'reading alternate names from ' altnames-file-name
+        newline end-display
+    display 'target language ' language-code newline end-display
+
+    perform load-city-table
+    perform scan-altnames-file
+    perform display-altnames-report
+
+    move city-max to display-count
+    display display-count ' cities loaded' end-display
+
+    move altname-count to display-count
+    display display-count ' alternate-name rows scanned' end-display
+
+    move matched-count to display-count
+    display display-count ' matching-language rows found' end-display
+
+    display newline 'ending altnames0' newline end-display
+
+    stop run
+    .
+*> ================================================================
+*>  load-city-table
+*>
+*>  read city-file once and load geonameid/name/asciiname into
+*>  city-table, so scan-altnames-file has something to join against.
+*> ================================================================
+load-city-table.
+    open input city-file
+
+    read city-file end-read
+
+    perform until eof
+        add 1 to input-count end-add
+
+        if city-max < 50000
+            initialize city-columns
+            unstring city-record delimited by tab into
+                geonameid
+                name count in name-length
+                asciiname count in asciiname-length
+                alternatenames count in alternatenames-length
+                latitude
+                longitude
+                featureclass
+                featurecode
+                countrycode
+                cc2 count in cc2-length
+                admin1code count in admin1code-length
+                admin2code count in admin2code-length
+                admin3code count in admin3code-length
+                admin4code count in admin4code-length
+                population
+                elevation
+                dem
+                timezone count in timezone-length
+                modificationdate
+            end-unstring
+
+            add 1 to city-max end-add
+            set city-idx to city-max
+            move geonameid                    to ce-geonameid(city-idx)
+            move name(1:name-length)          to ce-name(city-idx)
+            move asciiname(1:asciiname-length) to ce-asciiname(city-idx)
+            move zero                         to ce-variant-count(city-idx)
+            move spaces                       to ce-preferred-name(city-idx)
+        end-if
+
+        read city-file end-read
+    end-perform
+
+    close city-file
+    .
+*> ================================================================
+*>  scan-altnames-file
+*>
+*>  stream alternateNamesV2 past city-table: for every row whose
+*>  isolanguage matches language-code and whose geonameid is in
+*>  city-table, bump that city's variant count and, if the row is
+*>  flagged as the preferred name, remember it.
+*> ================================================================
+scan-altnames-file.
+    open input altnames-file
+
+    read altnames-file end-read
+
+    perform until altnames-eof
+        add 1 to altname-count end-add
+
+        initialize altname-columns
+        unstring altname-record delimited by tab into
+            an-alternatenameid
+            an-geonameid
+            an-isolanguage
+            an-altname count in an-altname-length
+            an-ispreferred
+            an-isshort
+            an-iscolloquial
+            an-ishistoric
+            an-fromdate
+            an-todate
+        end-unstring
+
+        if language-code = spaces or an-isolanguage = language-code
+            perform find-city-entry
+                varying city-idx from 1 by 1
+                until city-idx > city-max
+                or ce-geonameid(city-idx) = an-geonameid
+
+            if city-idx <= city-max
+                add 1 to matched-count end-add
+                add 1 to ce-variant-count(city-idx)
+                if an-ispreferred = '1'
+                    move an-altname(1:an-altname-length)
+                        to ce-preferred-name(city-idx)
+                end-if
+            end-if
+        end-if
+
+        read altnames-file end-read
+    end-perform
+
+    close altnames-file
+    .
+find-city-entry.
+    continue
+    .
+*> ================================================================
+*>  display-altnames-report
+*>
+*>  print, per geonameid, the name/asciiname city-file already
+*>  carries alongside the variant count and preferred name found
+*>  for language-code.
+*> ================================================================
+display-altnames-report.
+    if city-max > zero
+        sort city-entry ascending key ce-geonameid
+
+        display space end-display
+        display 'geonameid  name                 variants  preferred name'
+            end-display
+        display '---------  -------------------  --------  --------------------'
+            end-display
+
+        set city-idx to 1
+        perform display-altnames-entry
+            until city-idx > city-max
+    end-if
+    .
+display-altnames-entry.
+    display
+        ce-geonameid(city-idx) '  '
+        ce-name(city-idx)(1:19) ' '
+        ce-variant-count(city-idx) '  '
+        trim(ce-preferred-name(city-idx))
+        end-display
+    set city-idx up by 1
+    .
+end program altnames0.
