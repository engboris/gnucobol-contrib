@@ -0,0 +1,8 @@
+*> ============================================================
+*>  city-record.cpy
+*>
+*>  FD record for the geonames "city-file" (allCountries.txt /
+*>  cityNNNNN.txt style extracts): one tab-delimited row per
+*>  geoname, unstrung into city-columns by the caller.
+*> ============================================================
+01  city-record  pic x(6000).
